@@ -0,0 +1,202 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SSABRK.
+000030 AUTHOR.        Viktor Larsson.
+000040 INSTALLATION.  PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.  08 AUG 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    SSABRK                                                     *
+000100*                                                               *
+000110*    CONTROL-BREAK SUMMARY REPORT OF USER-MASTER TOTALS BY      *
+000120*    SSAREA.  READS USRMAST SEQUENTIALLY BY ITS KEY (SSAREA,    *
+000130*    THEN SSGROUP, THEN SSSERIAL), PRINTING ONE DETAIL LINE PER *
+000140*    RECORD, A SUBTOTAL EVERY TIME SSAREA CHANGES, AND A GRAND  *
+000150*    TOTAL AT END OF RUN.                                      *
+000160*                                                               *
+000170*    MODIFICATION HISTORY                                      *
+000180*    DATE       INIT  DESCRIPTION                               *
+000190*    08 AUG2026 VL    ORIGINAL CONTROL-BREAK REPORT.             *
+000195*    08 AUG2026 VL    ADDED FILE STATUS CHECKS AFTER EVERY OPEN/ *
+000196*                     READ/WRITE, CONSISTENT WITH COBULTUT.      *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS UM-SSNUM
+000280         FILE STATUS IS DL1-USRMAST-STATUS.
+000290     SELECT SSARPT-FILE ASSIGN TO "SSARPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS DL1-SSARPT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  USER-MASTER-FILE.
+000350 01  USER-MASTER-RECORD.
+000360     05  UM-SSNUM.
+000370         COPY SSNCPY REPLACING LEADING ==DL1-== BY ==UM-==.
+000380     05  UM-USERNAME             PIC X(30).
+000390     05  UM-TOTAL                PIC 9(05).
+000400 FD  SSARPT-FILE
+000410     RECORDING MODE IS F.
+000420 01  SSARPT-RECORD               PIC X(80).
+000430 WORKING-STORAGE SECTION.
+000440*****************************************************************
+000450*    FILE STATUS FIELDS                                        *
+000460*****************************************************************
+000470 01  DL1-FILE-STATUSES.
+000480     05  DL1-USRMAST-STATUS      PIC X(02).
+000490     05  DL1-SSARPT-STATUS       PIC X(02).
+000500*****************************************************************
+000510*    SWITCHES                                                   *
+000520*****************************************************************
+000530 01  DL1-EOF-SWITCH              PIC X(01) VALUE "N".
+000540     88  DL1-EOF                            VALUE "Y".
+000550 01  DL1-FIRST-RECORD-SWITCH     PIC X(01) VALUE "Y".
+000560     88  DL1-FIRST-RECORD                   VALUE "Y".
+000570*****************************************************************
+000580*    CONTROL-BREAK FIELDS                                      *
+000590*****************************************************************
+000600 01  DL1-PREV-SSAREA             PIC 9(03).
+000610 01  DL1-SUBTOTAL                PIC 9(07) VALUE ZERO.
+000620 01  DL1-GRAND-TOTAL             PIC 9(07) VALUE ZERO.
+000630*****************************************************************
+000640*    REPORT LINES                                               *
+000650*****************************************************************
+000660 01  DL1-DETAIL-LINE.
+000670     05  DL1-DL-SSAREA           PIC 9(03).
+000680     05  FILLER                  PIC X(01) VALUE SPACE.
+000690     05  DL1-DL-SSGROUP          PIC 9(02).
+000700     05  FILLER                  PIC X(01) VALUE SPACE.
+000710     05  DL1-DL-SSSERIAL         PIC 9(04).
+000720     05  FILLER                  PIC X(02) VALUE SPACE.
+000730     05  DL1-DL-USERNAME         PIC X(30).
+000740     05  DL1-DL-TOTAL            PIC ZZZZ9.
+000750     05  FILLER                  PIC X(32) VALUE SPACE.
+000760 01  DL1-SUBTOTAL-LINE.
+000770     05  FILLER                  PIC X(13) VALUE
+000780         "SUBTOTAL AREA".
+000790     05  FILLER                  PIC X(01) VALUE SPACE.
+000800     05  DL1-SL-SSAREA           PIC 9(03).
+000810     05  FILLER                  PIC X(03) VALUE
+000820         " ..".
+000830     05  DL1-SL-SUBTOTAL         PIC ZZZZZZ9.
+000840     05  FILLER                  PIC X(53) VALUE SPACE.
+000850 01  DL1-GRAND-TOTAL-LINE.
+000860     05  FILLER                  PIC X(20) VALUE
+000870         "GRAND TOTAL ........".
+000880     05  DL1-GT-TOTAL            PIC ZZZZZZ9.
+000890     05  FILLER                  PIC X(53) VALUE SPACE.
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000930     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+000940         UNTIL DL1-EOF.
+000950     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000960     GOBACK.
+000970 1000-INITIALIZE.
+000980     OPEN INPUT USER-MASTER-FILE.
+000981     IF DL1-USRMAST-STATUS NOT = "00"
+000982         DISPLAY "SSABRK - USRMAST OPEN FAILED, STATUS "
+000983             DL1-USRMAST-STATUS
+000984         MOVE 16 TO RETURN-CODE
+000985         GOBACK
+000986     END-IF.
+000990     OPEN OUTPUT SSARPT-FILE.
+000991     IF DL1-SSARPT-STATUS NOT = "00"
+000992         DISPLAY "SSABRK - SSARPT OPEN FAILED, STATUS "
+000993             DL1-SSARPT-STATUS
+000994         MOVE 16 TO RETURN-CODE
+000995         GOBACK
+000996     END-IF.
+001000     PERFORM 2900-READ-MASTER THRU 2900-READ-MASTER-EXIT.
+001010 1000-INITIALIZE-EXIT.
+001020     EXIT.
+001030*****************************************************************
+001040*    2000-PROCESS-RECORDS - ONE PASS OF THE MAIN LOOP.  THE     *
+001050*    NEXT USRMAST RECORD IS READ AT THE BOTTOM, NOT THE TOP, SO *
+001060*    THE PRIMING READ IN 1000-INITIALIZE PUTS THE FIRST RECORD  *
+001070*    IN PLACE BEFORE THE LOOP TEST IS EVER MADE.                *
+001080*****************************************************************
+001090 2000-PROCESS-RECORDS.
+001100     IF NOT DL1-FIRST-RECORD
+001110         AND UM-SSAREA NOT = DL1-PREV-SSAREA
+001120         PERFORM 2100-WRITE-SUBTOTAL THRU 2100-WRITE-SUBTOTAL-EXIT
+001130     END-IF.
+001140     MOVE UM-SSAREA TO DL1-PREV-SSAREA.
+001150     MOVE "N" TO DL1-FIRST-RECORD-SWITCH.
+001160     PERFORM 2200-WRITE-DETAIL THRU 2200-WRITE-DETAIL-EXIT.
+001170     ADD UM-TOTAL TO DL1-SUBTOTAL DL1-GRAND-TOTAL.
+001180     PERFORM 2900-READ-MASTER THRU 2900-READ-MASTER-EXIT.
+001190 2000-PROCESS-RECORDS-EXIT.
+001200     EXIT.
+001210*****************************************************************
+001220*    2100-WRITE-SUBTOTAL - SSAREA JUST CHANGED, SO THE SUBTOTAL  *
+001230*    FOR THE AREA THAT JUST ENDED IS PRINTED AND RESET.          *
+001240*****************************************************************
+001250 2100-WRITE-SUBTOTAL.
+001260     MOVE SPACES TO SSARPT-RECORD.
+001270     MOVE DL1-PREV-SSAREA TO DL1-SL-SSAREA.
+001280     MOVE DL1-SUBTOTAL TO DL1-SL-SUBTOTAL.
+001290     MOVE DL1-SUBTOTAL-LINE TO SSARPT-RECORD.
+001300     WRITE SSARPT-RECORD.
+001301     IF DL1-SSARPT-STATUS NOT = "00"
+001302         DISPLAY "SSABRK - SSARPT WRITE FAILED, STATUS "
+001303             DL1-SSARPT-STATUS
+001304         MOVE 16 TO RETURN-CODE
+001305         GOBACK
+001306     END-IF.
+001310     MOVE ZERO TO DL1-SUBTOTAL.
+001320 2100-WRITE-SUBTOTAL-EXIT.
+001330     EXIT.
+001340 2200-WRITE-DETAIL.
+001350     MOVE SPACES TO SSARPT-RECORD.
+001360     MOVE UM-SSAREA TO DL1-DL-SSAREA.
+001370     MOVE UM-SSGROUP TO DL1-DL-SSGROUP.
+001380     MOVE UM-SSSERIAL TO DL1-DL-SSSERIAL.
+001390     MOVE UM-USERNAME TO DL1-DL-USERNAME.
+001400     MOVE UM-TOTAL TO DL1-DL-TOTAL.
+001410     MOVE DL1-DETAIL-LINE TO SSARPT-RECORD.
+001420     WRITE SSARPT-RECORD.
+001421     IF DL1-SSARPT-STATUS NOT = "00"
+001422         DISPLAY "SSABRK - SSARPT WRITE FAILED, STATUS "
+001423             DL1-SSARPT-STATUS
+001424         MOVE 16 TO RETURN-CODE
+001425         GOBACK
+001426     END-IF.
+001430 2200-WRITE-DETAIL-EXIT.
+001440     EXIT.
+001450 2900-READ-MASTER.
+001460     READ USER-MASTER-FILE NEXT
+001470         AT END
+001480             MOVE "Y" TO DL1-EOF-SWITCH
+001490     END-READ.
+001491     IF DL1-USRMAST-STATUS NOT = "00" AND NOT = "10"
+001492         DISPLAY "SSABRK - USRMAST READ FAILED, STATUS "
+001493             DL1-USRMAST-STATUS
+001494         MOVE 16 TO RETURN-CODE
+001495         GOBACK
+001496     END-IF.
+001500 2900-READ-MASTER-EXIT.
+001510     EXIT.
+001520 9000-TERMINATE.
+001530     IF NOT DL1-FIRST-RECORD
+001540         PERFORM 2100-WRITE-SUBTOTAL THRU 2100-WRITE-SUBTOTAL-EXIT
+001550     END-IF.
+001560     MOVE SPACES TO SSARPT-RECORD.
+001570     MOVE DL1-GRAND-TOTAL TO DL1-GT-TOTAL.
+001580     MOVE DL1-GRAND-TOTAL-LINE TO SSARPT-RECORD.
+001590     WRITE SSARPT-RECORD.
+001591     IF DL1-SSARPT-STATUS NOT = "00"
+001592         DISPLAY "SSABRK - SSARPT WRITE FAILED, STATUS "
+001593             DL1-SSARPT-STATUS
+001594         MOVE 16 TO RETURN-CODE
+001595         GOBACK
+001596     END-IF.
+001600     CLOSE USER-MASTER-FILE SSARPT-FILE.
+001610 9000-TERMINATE-EXIT.
+001620     EXIT.
+001630 9999-EXIT.
+001640     EXIT.
