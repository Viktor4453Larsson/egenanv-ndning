@@ -1,25 +1,582 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DEVISION. 
-PROGRAM-ID. cobultut.
-AUTHOR. Viktor Larsson.
-DATE-WRITTEN.January 19 2021
-ENVIRONMENT DIVISION. 
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 UserName PIC X(30) VALUE "YOU".
-01 Num1    PIC 9 VALUE ZEROS.
-02 Num2   PIC 9 VALUE ZEROS.
-01 Total  PIC 99 VALUE 0.
-01 SSNum. 
-       02 SSArea PIC 999.
-       02 SSGroup PIC 99.
-       02 SSSerial PIC 9999.
-01 PIValue CONSTANT AS 3.14.
-*> ZERO, ZEROES 
-*> SPACE SPACES
-*> HIGH-VALUES
-*> LOW-VALUES
-
-PROCEDURE DIVISION.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    cobultut.
+000030 AUTHOR.        Viktor Larsson.
+000040 INSTALLATION.  PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.  January 19 2021.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    COBULTUT                                                   *
+000100*                                                                *
+000110*    BATCH DRIVER FOR THE NUM1/NUM2 ADD-UP RUN.  READS THE       *
+000120*    SEQUENTIAL NUMIN FILE OF NUM1/NUM2 PAIRS, ADDS EACH PAIR    *
+000130*    INTO TOTAL, AND WRITES ONE DETAIL LINE PER RECORD TO        *
+000140*    NUMRPT PLUS A GRAND TOTAL AT THE END OF THE RUN.            *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    19 JAN2021 VL    ORIGINAL ONE-SHOT NUM1/NUM2 DEMO.          *
+000190*    08 AUG2026 VL    CORRECTED IDENTIFICATION DIVISION HEADER   *
+000200*                     TYPO (DEVISION).                          *
+000210*    08 AUG2026 VL    ADDED NUMIN/NUMRPT FILES SO A BATCH OF     *
+000220*                     NUM1/NUM2 PAIRS IS PROCESSED PER RUN       *
+000230*                     INSTEAD OF ONE HARDCODED PAIR.             *
+000240*    08 AUG2026 VL    ADDED USRMAST INDEXED USER-MASTER FILE,    *
+000250*                     KEYED ON SSNUM, SO COBULTUT LOOKS A        *
+000260*                     PERSON'S NAME UP BY SSN INSTEAD OF         *
+000270*                     RE-ENTERING IT EVERY RUN.  NUMIN NOW       *
+000280*                     CARRIES THE SSNUM FOR EACH NUM1/NUM2 PAIR. *
+000290*    08 AUG2026 VL    ADDED AN SSNUM EDIT, VIA THE SHARED        *
+000300*                     SSNEDIT ROUTINE, BEFORE A RECORD'S TOTAL   *
+000310*                     IS BUILT OR ITS MASTER RECORD IS TOUCHED.  *
+000320*    08 AUG2026 VL    ADDED RUNAUDIT START/END LOG (DATE, TIME,  *
+000330*                     RECORD COUNTS, RETURN CODE) FOR THE        *
+000340*                     NIGHTLY JCL IN JCL/COBULTUT.JCL.            *
+000350*    08 AUG2026 VL    ADDED RESTART-FILE CHECKPOINT/RESTART SO   *
+000360*                     A RUN THAT DIES PARTWAY THROUGH A LARGE    *
+000370*                     NUMIN BATCH CAN RESUME AFTER THE LAST      *
+000380*                     SSNUM CHECKPOINTED INSTEAD OF REPROCESSING *
+000390*                     THE WHOLE FILE.                            *
+000400*    08 AUG2026 VL    ADDED EXCRPT-FILE SO AN SSNUM THAT FAILS    *
+000410*                     VALIDATION IS LOGGED WITH A REASON CODE     *
+000420*                     INSTEAD OF JUST DISAPPEARING.               *
+000430*    08 AUG2026 VL    ADDED ON SIZE ERROR CHECKING AND OVRAUDIT-  *
+000440*                     FILE LOGGING AROUND THE TOTAL COMPUTATION   *
+000450*                     SO A NUM1/NUM2 PAIR THAT WOULD OVERFLOW     *
+000460*                     PIC 99 IS CAPPED AND RECORDED, NOT WRAPPED. *
+000470*    08 AUG2026 VL    SWITCHED EVERY SSAREA/SSGROUP/SSSERIAL      *
+000480*                     BREAKOUT (NUMIN, USRMAST, THE RESTART KEY)  *
+000490*                     TO COPY THE SHARED SSNCPY MEMBER INSTEAD OF *
+000500*                     REDEFINING THE LAYOUT IN EACH ONE.          *
+000510*****************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT NUMIN-FILE ASSIGN TO "NUMIN"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS DL1-NUMIN-STATUS.
+000580     SELECT NUMRPT-FILE ASSIGN TO "NUMRPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS DL1-NUMRPT-STATUS.
+000610     SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS UM-SSNUM
+000650         FILE STATUS IS DL1-USRMAST-STATUS.
+000660     SELECT RUNAUDIT-FILE ASSIGN TO "RUNAUDIT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS DL1-RUNAUDIT-STATUS.
+000690     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS DL1-RESTART-STATUS.
+000720     SELECT EXCRPT-FILE ASSIGN TO "EXCRPT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS DL1-EXCRPT-STATUS.
+000750     SELECT OVRAUDIT-FILE ASSIGN TO "OVRAUDIT"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS DL1-OVRAUDIT-STATUS.
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  NUMIN-FILE
+000810     RECORDING MODE IS F.
+000820 01  NUM-INPUT-RECORD.
+000830     05  NI-SSNUM.
+000840         COPY SSNCPY REPLACING LEADING ==DL1-== BY ==NI-==.
+000850     05  NI-NUM1                 PIC 9(03).
+000860     05  NI-NUM2                 PIC 9(03).
+000870 FD  NUMRPT-FILE
+000880     RECORDING MODE IS F.
+000890 01  NUMRPT-RECORD               PIC X(80).
+000900 FD  USER-MASTER-FILE.
+000910 01  USER-MASTER-RECORD.
+000920     05  UM-SSNUM.
+000930         COPY SSNCPY REPLACING LEADING ==DL1-== BY ==UM-==.
+000940     05  UM-USERNAME             PIC X(30).
+000950     05  UM-TOTAL                PIC 9(05).
+000960 FD  RUNAUDIT-FILE
+000970     RECORDING MODE IS F.
+000980 01  RUNAUDIT-RECORD             PIC X(80).
+000990 FD  RESTART-FILE
+001000     RECORDING MODE IS F.
+001010 01  RESTART-RECORD              PIC X(80).
+001020 FD  EXCRPT-FILE
+001030     RECORDING MODE IS F.
+001040 01  EXCRPT-RECORD               PIC X(80).
+001050 FD  OVRAUDIT-FILE
+001060     RECORDING MODE IS F.
+001070 01  OVRAUDIT-RECORD             PIC X(80).
+001080 WORKING-STORAGE SECTION.
+001090 01  UserName                    PIC X(30) VALUE "YOU".
+001100 01  SSNum.
+001110     COPY SSNCPY REPLACING LEADING ==DL1-SS== BY ==SS==.
+001120 01  PIValue CONSTANT AS 3.14.
+001130*****************************************************************
+001140*    FILE STATUS FIELDS                                        *
+001150*****************************************************************
+001160 01  DL1-FILE-STATUSES.
+001170     05  DL1-NUMIN-STATUS        PIC X(02).
+001180     05  DL1-NUMRPT-STATUS       PIC X(02).
+001190     05  DL1-USRMAST-STATUS      PIC X(02).
+001200     05  DL1-RUNAUDIT-STATUS     PIC X(02).
+001210     05  DL1-RESTART-STATUS      PIC X(02).
+001220     05  DL1-EXCRPT-STATUS       PIC X(02).
+001230     05  DL1-OVRAUDIT-STATUS     PIC X(02).
+001240*****************************************************************
+001250*    SWITCHES                                                   *
+001260*****************************************************************
+001270 01  DL1-EOF-SWITCH              PIC X(01) VALUE "N".
+001280     88  DL1-EOF                            VALUE "Y".
+001290 01  DL1-MASTER-FOUND-SWITCH     PIC X(01) VALUE "N".
+001300     88  DL1-MASTER-FOUND                   VALUE "Y".
+001310 01  DL1-RESTART-SWITCH          PIC X(01) VALUE "N".
+001320     88  DL1-RESTART-ACTIVE                  VALUE "Y".
+001330 01  DL1-OVERFLOW-SWITCH         PIC X(01) VALUE "N".
+001340     88  DL1-OVERFLOW-DETECTED                VALUE "Y".
+001350*****************************************************************
+001360*    CHECKPOINT/RESTART KEY AND INTERVAL COUNTER.  THE KEY IS     *
+001365*    THE NUMBER OF NUMIN RECORDS READ AS OF THE CHECKPOINT, NOT   *
+001367*    THE SSNUM, SINCE THE SAME SSNUM CAN LEGITIMATELY RECUR       *
+001368*    MORE THAN ONCE IN A BATCH.                                  *
+001370*****************************************************************
+001380 01  DL1-RESTART-KEY             PIC 9(07) VALUE ZERO.
+001400 01  DL1-CHECKPOINT-COUNT        PIC 9(03) VALUE ZERO.
+001410 01  DL1-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 010.
+001420*****************************************************************
+001430*    SSNUM EDIT                                                 *
+001440*****************************************************************
+001450 01  DL1-EDIT-RETURN-CODE        PIC 9(02).
+001460     88  DL1-SSNUM-VALID                     VALUE 00.
+001470*****************************************************************
+001480*    TOTAL AND GRAND TOTAL                                      *
+001490*****************************************************************
+001500 01  DL1-TOTAL                   PIC 99.
+001510 01  DL1-GRAND-TOTAL             PIC 9(07) VALUE ZERO.
+001520*****************************************************************
+001530*    RUN-AUDIT COUNTERS AND TIMESTAMPS                          *
+001540*****************************************************************
+001550 01  DL1-RECORDS-IN              PIC 9(07) VALUE ZERO.
+001560 01  DL1-RECORDS-OUT             PIC 9(07) VALUE ZERO.
+001570 01  DL1-START-DATE              PIC 9(08).
+001580 01  DL1-START-TIME              PIC 9(08).
+001590 01  DL1-END-DATE                PIC 9(08).
+001600 01  DL1-END-TIME                PIC 9(08).
+001610*****************************************************************
+001620*    EDITED REPORT LINES                                       *
+001630*****************************************************************
+001640 01  DL1-DETAIL-LINE.
+001650     05  DL1-DL-SSAREA           PIC 9(03).
+001660     05  FILLER                  PIC X(01) VALUE SPACE.
+001670     05  DL1-DL-SSGROUP          PIC 9(02).
+001680     05  FILLER                  PIC X(01) VALUE SPACE.
+001690     05  DL1-DL-SSSERIAL         PIC 9(04).
+001700     05  FILLER                  PIC X(02) VALUE SPACE.
+001710     05  DL1-DL-USERNAME         PIC X(30).
+001720     05  DL1-DL-NUM1             PIC ZZ9.
+001730     05  FILLER                  PIC X(02) VALUE SPACE.
+001740     05  DL1-DL-NUM2             PIC ZZ9.
+001750     05  FILLER                  PIC X(02) VALUE SPACE.
+001760     05  DL1-DL-TOTAL            PIC Z9.
+001770     05  FILLER                  PIC X(21) VALUE SPACE.
+001780 01  DL1-GRAND-TOTAL-LINE.
+001790     05  FILLER                  PIC X(20) VALUE
+001800         "GRAND TOTAL ........".
+001810     05  DL1-GT-TOTAL            PIC ZZZZZZ9.
+001820     05  FILLER                  PIC X(53) VALUE SPACE.
+001830 01  DL1-RUNAUDIT-LINE.
+001840     05  DL1-RA-TAG              PIC X(08).
+001850     05  FILLER                  PIC X(01) VALUE SPACE.
+001860     05  DL1-RA-DATE             PIC 9(08).
+001870     05  FILLER                  PIC X(01) VALUE SPACE.
+001880     05  DL1-RA-TIME             PIC 9(08).
+001890     05  FILLER                  PIC X(01) VALUE SPACE.
+001900     05  DL1-RA-RECORDS-IN       PIC ZZZZZZ9.
+001910     05  FILLER                  PIC X(01) VALUE SPACE.
+001920    05  DL1-RA-RECORDS-OUT      PIC ZZZZZZ9.
+001930    05  FILLER                  PIC X(01) VALUE SPACE.
+001940    05  DL1-RA-RETURN-CODE      PIC 9(04).
+001950    05  FILLER                  PIC X(33) VALUE SPACE.
+001960 01  DL1-RESTART-LINE.
+001970     05  RK-RECORDS-IN           PIC 9(07).
+001990     05  FILLER                  PIC X(73) VALUE SPACE.
+002000 01  DL1-EXCEPTION-LINE.
+002010     05  EX-USERNAME             PIC X(30).
+002020     05  FILLER                  PIC X(01) VALUE SPACE.
+002030     05  EX-SSAREA               PIC 9(03).
+002040     05  FILLER                  PIC X(01) VALUE SPACE.
+002050     05  EX-SSGROUP              PIC 9(02).
+002060     05  FILLER                  PIC X(01) VALUE SPACE.
+002070     05  EX-SSSERIAL             PIC 9(04).
+002080     05  FILLER                  PIC X(01) VALUE SPACE.
+002090     05  EX-REASON-CODE          PIC 9(02).
+002100     05  FILLER                  PIC X(01) VALUE SPACE.
+002110     05  EX-REASON-TEXT          PIC X(26).
+002120     05  FILLER                  PIC X(06) VALUE SPACE.
+002130 01  DL1-OVERFLOW-LINE.
+002140     05  OV-USERNAME             PIC X(30).
+002150     05  FILLER                  PIC X(01) VALUE SPACE.
+002160     05  OV-NUM1                 PIC ZZ9.
+002170     05  FILLER                  PIC X(01) VALUE SPACE.
+002180     05  OV-NUM2                 PIC ZZ9.
+002190     05  FILLER                  PIC X(01) VALUE SPACE.
+002200     05  OV-TRUNC-FLAG           PIC X(01).
+002210     05  FILLER                  PIC X(40) VALUE SPACE.
+002220 PROCEDURE DIVISION.
+002230 0000-MAINLINE.
+002240     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002250     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+002260         UNTIL DL1-EOF.
+002270     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+002280     GOBACK.
+002290 1000-INITIALIZE.
+002300     OPEN INPUT  NUMIN-FILE.
+002310     OPEN OUTPUT NUMRPT-FILE.
+002320     OPEN OUTPUT RUNAUDIT-FILE.
+002330     OPEN OUTPUT EXCRPT-FILE.
+002340     OPEN OUTPUT OVRAUDIT-FILE.
+002350     OPEN I-O USER-MASTER-FILE.
+002360     IF DL1-USRMAST-STATUS = "35"
+002370         OPEN OUTPUT USER-MASTER-FILE
+002380         CLOSE USER-MASTER-FILE
+002390         OPEN I-O USER-MASTER-FILE
+002400     END-IF.
+002410     PERFORM 1050-SEED-MASTER THRU 1050-SEED-MASTER-EXIT.
+002420     PERFORM 1060-WRITE-RUNAUDIT-START
+002430         THRU 1060-WRITE-RUNAUDIT-START-EXIT.
+002440     PERFORM 1070-READ-RESTART THRU 1070-READ-RESTART-EXIT.
+002450     PERFORM 2100-READ-NUMIN THRU 2100-READ-NUMIN-EXIT.
+002460 1000-INITIALIZE-EXIT.
+002470     EXIT.
+002480*****************************************************************
+002490*    1070-READ-RESTART - IF A PRIOR RUN LEFT A CHECKPOINT ON       *
+002500*    RESTART-FILE, PICK IT UP SO 2010-CHECK-RESTART CAN SKIP      *
+002510*    BACK UP TO THAT POINT IN NUMIN.  RESTART-FILE NEVER HOLDS    *
+002515*    MORE THAN ONE RECORD -- 2060-WRITE-CHECKPOINT REOPENS AND    *
+002516*    REWRITES IT EVERY TIME, SO THE ONE RECORD READ HERE IS       *
+002517*    ALWAYS THE LATEST CHECKPOINT, NEVER AN EARLIER ONE.  THE     *
+002518*    FILE IS THEN REOPENED FOR OUTPUT SO THIS RUN WRITES ITS OWN  *
+002519*    TRAIL OF CHECKPOINTS.                                       *
+002540*****************************************************************
+002550 1070-READ-RESTART.
+002560     OPEN INPUT RESTART-FILE.
+002570     IF DL1-RESTART-STATUS = "00"
+002580         READ RESTART-FILE
+002590             AT END
+002600                 CONTINUE
+002610         END-READ
+002620         IF DL1-RESTART-STATUS = "00"
+002630             MOVE RESTART-RECORD TO DL1-RESTART-LINE
+002640             MOVE RK-RECORDS-IN TO DL1-RESTART-KEY
+002650             MOVE "Y" TO DL1-RESTART-SWITCH
+002660         END-IF
+002670         CLOSE RESTART-FILE
+002680     END-IF.
+002690     OPEN OUTPUT RESTART-FILE.
+002700 1070-READ-RESTART-EXIT.
+002710     EXIT.
+002720*****************************************************************
+002730*    1060-WRITE-RUNAUDIT-START - FIRST ENTRY IN THE RUN-AUDIT    *
+002740*    TRAIL SO A MISSING END ENTRY THE NEXT MORNING SHOWS A RUN   *
+002750*    STARTED AND NEVER FINISHED.                                 *
+002760*****************************************************************
+002770 1060-WRITE-RUNAUDIT-START.
+002780     ACCEPT DL1-START-DATE FROM DATE YYYYMMDD.
+002790     ACCEPT DL1-START-TIME FROM TIME.
+002800     MOVE "RUNSTART" TO DL1-RA-TAG.
+002810     MOVE DL1-START-DATE TO DL1-RA-DATE.
+002820     MOVE DL1-START-TIME TO DL1-RA-TIME.
+002830     MOVE ZERO TO DL1-RA-RECORDS-IN DL1-RA-RECORDS-OUT
+002840         DL1-RA-RETURN-CODE.
+002850     MOVE DL1-RUNAUDIT-LINE TO RUNAUDIT-RECORD.
+002860     WRITE RUNAUDIT-RECORD.
+002870     IF DL1-RUNAUDIT-STATUS NOT = "00"
+002880         DISPLAY "COBULTUT - RUNAUDIT WRITE FAILED, STATUS "
+002890             DL1-RUNAUDIT-STATUS
+002900         MOVE 16 TO RETURN-CODE
+002910         GOBACK
+002920     END-IF.
+002930 1060-WRITE-RUNAUDIT-START-EXIT.
+002940     EXIT.
+002950*****************************************************************
+002960*    1050-SEED-MASTER - USERNAME AND SSNUM BELOW ARE ALL COBULTUT *
+002970*    USED TO KNOW BEFORE USRMAST EXISTED.  SSNCPY CARRIES NO      *
+002975*    VALUE CLAUSE OF ITS OWN (IT IS SHARED BY FIELDS THAT MUST    *
+002976*    START AT ZERO, LIKE COUNTERS), SO SSNUM IS SEEDED HERE BY    *
+002977*    MOVE RATHER THAN BY A VALUE CLAUSE ON THE WORKING-STORAGE    *
+002978*    DECLARATION.  IF THAT PERSON IS NOT ON USRMAST YET, ADD      *
+002979*    THEM ONCE SO EVERY RUN AFTER THIS ONE CAN LOOK THEM UP BY    *
+002990*    SSNUM INSTEAD.  RUNS THE SAME SSNEDIT CHECK 2040-VALIDATE-   *
+003000*    SSNUM USES SO NOTHING GETS ONTO USRMAST ON A BAD SSNUM,      *
+003010*    NOT EVEN THE SEED.                                           *
+003020*****************************************************************
+003030 1050-SEED-MASTER.
+003035     MOVE 219  TO SSAREA.
+003036     MOVE 09   TO SSGROUP.
+003037     MOVE 1234 TO SSSERIAL.
+003040     CALL "SSNEDIT" USING SSNum DL1-EDIT-RETURN-CODE.
+003050     IF DL1-SSNUM-VALID
+003060         MOVE SSNum TO UM-SSNUM
+003070         READ USER-MASTER-FILE
+003080             INVALID KEY
+003090                 MOVE UserName TO UM-USERNAME
+003100                 MOVE ZERO TO UM-TOTAL
+003110                 WRITE USER-MASTER-RECORD
+003120         END-READ
+003130     END-IF.
+003140 1050-SEED-MASTER-EXIT.
+003150     EXIT.
+003160*****************************************************************
+003170*    2000-PROCESS-RECORDS - ONE PASS OF THE MAIN LOOP.  THE     *
+003180*    NEXT NUMIN RECORD IS READ AT THE BOTTOM, NOT THE TOP, SO   *
+003190*    THE PRIMING READ IN 1000-INITIALIZE PUTS THE FIRST RECORD  *
+003200*    IN PLACE BEFORE THE LOOP TEST IS EVER MADE.                *
+003210*****************************************************************
+003220 2000-PROCESS-RECORDS.
+003230     ADD 1 TO DL1-RECORDS-IN.
+003240     IF DL1-RESTART-ACTIVE
+003250         PERFORM 2010-CHECK-RESTART THRU 2010-CHECK-RESTART-EXIT
+003260     ELSE
+003270         PERFORM 2040-VALIDATE-SSNUM THRU 2040-VALIDATE-SSNUM-EXIT
+003280         IF DL1-SSNUM-VALID
+003290             PERFORM 2050-LOOKUP-MASTER
+003300                 THRU 2050-LOOKUP-MASTER-EXIT
+003310             PERFORM 2080-COMPUTE-TOTAL
+003320                 THRU 2080-COMPUTE-TOTAL-EXIT
+003330             ADD DL1-TOTAL TO UM-TOTAL
+003340             IF DL1-MASTER-FOUND
+003350                 REWRITE USER-MASTER-RECORD
+003360             ELSE
+003370                 WRITE USER-MASTER-RECORD
+003380             END-IF
+003390             PERFORM 2200-WRITE-DETAIL THRU 2200-WRITE-DETAIL-EXIT
+003400             PERFORM 2060-WRITE-CHECKPOINT
+003410                 THRU 2060-WRITE-CHECKPOINT-EXIT
+003420         ELSE
+003430             PERFORM 2070-WRITE-EXCEPTION
+003440                 THRU 2070-WRITE-EXCEPTION-EXIT
+003450         END-IF
+003460     END-IF.
+003470     PERFORM 2100-READ-NUMIN THRU 2100-READ-NUMIN-EXIT.
+003480 2000-PROCESS-RECORDS-EXIT.
+003490     EXIT.
+003500*****************************************************************
+003510*    2010-CHECK-RESTART - SKIPS BACK OVER RECORDS THIS RUN HAS    *
+003520*    ALREADY PROCESSED BEFORE A PRIOR ABEND.  THE CHECKPOINT IS   *
+003530*    KEYED BY HOW MANY NUMIN RECORDS HAD BEEN READ, NOT BY SSNUM, *
+003535*    SINCE THE SAME SSNUM CAN RECUR SEVERAL TIMES IN ONE BATCH;   *
+003536*    A BARE SSNUM MATCH COULD RESUME AT AN EARLIER OCCURRENCE OF  *
+003537*    THAT SSNUM AND SKIP UNPROCESSED RECORDS IN BETWEEN.  WHEN    *
+003538*    DL1-RECORDS-IN REACHES THE CHECKPOINTED COUNT, THAT RECORD   *
+003539*    WAS THE LAST ONE FINISHED LAST TIME, SO NORMAL PROCESSING    *
+003550*    RESUMES WITH THE NEXT RECORD.                                *
+003560*****************************************************************
+003570 2010-CHECK-RESTART.
+003580     IF DL1-RECORDS-IN = DL1-RESTART-KEY
+003590         MOVE "N" TO DL1-RESTART-SWITCH
+003600     END-IF.
+003610 2010-CHECK-RESTART-EXIT.
+003620     EXIT.
+003630*****************************************************************
+003640*    2060-WRITE-CHECKPOINT - EVERY DL1-CHECKPOINT-INTERVAL        *
+003650*    SUCCESSFULLY PROCESSED RECORDS, DROP THE CURRENT RECORD       *
+003655*    COUNT ONTO RESTART-FILE SO A RERUN KNOWS HOW FAR THIS RUN     *
+003656*    GOT.  RESTART-FILE IS CLOSED AND REOPENED FOR OUTPUT RIGHT    *
+003657*    BEFORE THE WRITE SO EACH CHECKPOINT REPLACES THE LAST ONE     *
+003658*    INSTEAD OF PILING UP BEHIND IT -- THE FILE NEVER HOLDS MORE   *
+003659*    THAN THE SINGLE LATEST CHECKPOINT.                            *
+003670*****************************************************************
+003680 2060-WRITE-CHECKPOINT.
+003690     ADD 1 TO DL1-CHECKPOINT-COUNT.
+003700     IF DL1-CHECKPOINT-COUNT >= DL1-CHECKPOINT-INTERVAL
+003710         MOVE ZERO TO DL1-CHECKPOINT-COUNT
+003720         MOVE DL1-RECORDS-IN TO RK-RECORDS-IN
+003730         MOVE DL1-RESTART-LINE TO RESTART-RECORD
+003732         CLOSE RESTART-FILE
+003734         OPEN OUTPUT RESTART-FILE
+003740         WRITE RESTART-RECORD
+003742         IF DL1-RESTART-STATUS NOT = "00"
+003744             DISPLAY "COBULTUT - RESTART WRITE FAILED, STATUS "
+003746                 DL1-RESTART-STATUS
+003748             MOVE 16 TO RETURN-CODE
+003749             GOBACK
+003750         END-IF
+003752     END-IF.
+003760 2060-WRITE-CHECKPOINT-EXIT.
+003770     EXIT.
+003780*****************************************************************
+003790*    2070-WRITE-EXCEPTION - A RECORD THAT FAILED 2040-VALIDATE-   *
+003800*    SSNUM LANDS HERE INSTEAD OF BEING TOTALED.  NUMIN CARRIES NO *
+003810*    USERNAME OF ITS OWN, BUT A MALFORMED SSNUM CAN STILL BE A    *
+003820*    VALID USRMAST KEY FOR A PERSON ALREADY ON FILE, SO USRMAST   *
+003830*    IS TRIED BY SSNUM FIRST; THE PLACEHOLDER IS ONLY USED WHEN   *
+003840*    THAT LOOKUP ALSO MISSES, THE SAME AS 2050-LOOKUP-MASTER.     *
+003850*****************************************************************
+003860 2070-WRITE-EXCEPTION.
+003870     MOVE NI-SSNUM TO UM-SSNUM.
+003880     READ USER-MASTER-FILE
+003890         INVALID KEY
+003900             MOVE "*** UNKNOWN ***       " TO EX-USERNAME
+003910         NOT INVALID KEY
+003920             MOVE UM-USERNAME TO EX-USERNAME
+003930     END-READ.
+003940     MOVE NI-SSAREA   TO EX-SSAREA.
+003950     MOVE NI-SSGROUP  TO EX-SSGROUP.
+003960     MOVE NI-SSSERIAL TO EX-SSSERIAL.
+003970     MOVE DL1-EDIT-RETURN-CODE TO EX-REASON-CODE.
+003980     EVALUATE DL1-EDIT-RETURN-CODE
+003990         WHEN 10
+004000             MOVE "SSAREA NOT VALID" TO EX-REASON-TEXT
+004010         WHEN 20
+004020             MOVE "SSGROUP NOT VALID" TO EX-REASON-TEXT
+004030         WHEN 30
+004040             MOVE "SSSERIAL NOT VALID" TO EX-REASON-TEXT
+004050         WHEN OTHER
+004060             MOVE "SSNUM NOT VALID" TO EX-REASON-TEXT
+004070     END-EVALUATE.
+004080     MOVE DL1-EXCEPTION-LINE TO EXCRPT-RECORD.
+004090     WRITE EXCRPT-RECORD.
+004100     IF DL1-EXCRPT-STATUS NOT = "00"
+004110         DISPLAY "COBULTUT - EXCRPT WRITE FAILED, STATUS "
+004120             DL1-EXCRPT-STATUS
+004130         MOVE 16 TO RETURN-CODE
+004140         GOBACK
+004150     END-IF.
+004160 2070-WRITE-EXCEPTION-EXIT.
+004170     EXIT.
+004180*****************************************************************
+004190*    2080-COMPUTE-TOTAL - NUM1 AND NUM2 ARE EACH PIC 9(03) BUT    *
+004200*    TOTAL IS ONLY PIC 99, SO A PAIR THAT ADDS PAST 99 MUST BE    *
+004210*    CAUGHT RATHER THAN LEFT TO WRAP.  ON SIZE ERROR, TOTAL IS    *
+004220*    SET TO ITS HIGH VALUE (99) AND THE OVERFLOW IS LOGGED TO     *
+004230*    OVRAUDIT-FILE INSTEAD OF BEING SILENTLY TRUNCATED.           *
+004240*****************************************************************
+004250 2080-COMPUTE-TOTAL.
+004260     ADD NI-NUM1 NI-NUM2 GIVING DL1-TOTAL
+004270         ON SIZE ERROR
+004280             MOVE "Y" TO DL1-OVERFLOW-SWITCH
+004290             MOVE 99 TO DL1-TOTAL
+004300         NOT ON SIZE ERROR
+004310             MOVE "N" TO DL1-OVERFLOW-SWITCH
+004320     END-ADD.
+004330     IF DL1-OVERFLOW-DETECTED
+004340         PERFORM 2090-WRITE-OVERFLOW THRU 2090-WRITE-OVERFLOW-EXIT
+004350     END-IF.
+004360 2080-COMPUTE-TOTAL-EXIT.
+004370     EXIT.
+004380*****************************************************************
+004390*    2090-WRITE-OVERFLOW - LOGS THE OVERFLOWING PAIR WITH THE     *
+004400*    USERNAME LOOKED UP BY 2050-LOOKUP-MASTER AND A TRUNCATION    *
+004410*    FLAG, SO OPERATIONS CAN SEE WHOSE TOTAL WAS CAPPED AT 99.    *
+004420*****************************************************************
+004430 2090-WRITE-OVERFLOW.
+004440     MOVE UM-USERNAME TO OV-USERNAME.
+004450     MOVE NI-NUM1 TO OV-NUM1.
+004460     MOVE NI-NUM2 TO OV-NUM2.
+004470     MOVE "Y" TO OV-TRUNC-FLAG.
+004480     MOVE DL1-OVERFLOW-LINE TO OVRAUDIT-RECORD.
+004490     WRITE OVRAUDIT-RECORD.
+004500     IF DL1-OVRAUDIT-STATUS NOT = "00"
+004510         DISPLAY "COBULTUT - OVRAUDIT WRITE FAILED, STATUS "
+004520             DL1-OVRAUDIT-STATUS
+004530         MOVE 16 TO RETURN-CODE
+004540         GOBACK
+004550     END-IF.
+004560 2090-WRITE-OVERFLOW-EXIT.
+004570     EXIT.
+004580*****************************************************************
+004590*    2040-VALIDATE-SSNUM - COMMON EDIT IN SSNEDIT, SHARED WITH   *
+004600*    ANY OTHER PROGRAM THAT HANDLES AN SSNUM.  A RECORD THAT     *
+004610*    FAILS THE EDIT IS SKIPPED HERE; IT IS NOT TOTALED AND IT    *
+004620*    DOES NOT TOUCH USRMAST.                                     *
+004630*****************************************************************
+004640 2040-VALIDATE-SSNUM.
+004650     CALL "SSNEDIT" USING NI-SSNUM DL1-EDIT-RETURN-CODE.
+004660 2040-VALIDATE-SSNUM-EXIT.
+004670     EXIT.
+004680 2100-READ-NUMIN.
+004690     READ NUMIN-FILE
+004700         AT END
+004710             MOVE "Y" TO DL1-EOF-SWITCH
+004720     END-READ.
+004730     IF DL1-NUMIN-STATUS NOT = "00" AND NOT = "10"
+004740         DISPLAY "COBULTUT - NUMIN READ FAILED, STATUS "
+004750             DL1-NUMIN-STATUS
+004760         MOVE 16 TO RETURN-CODE
+004770         GOBACK
+004780     END-IF.
+004790 2100-READ-NUMIN-EXIT.
+004800     EXIT.
+004810*****************************************************************
+004820*    2050-LOOKUP-MASTER - FETCH THE PERSON'S NAME FROM USRMAST   *
+004830*    BY SSNUM.  IF THEY ARE NOT ON FILE YET THIS RECORD ADDS     *
+004840*    THEM, USING A PLACEHOLDER NAME SINCE NUMIN DOES NOT CARRY   *
+004850*    ONE.                                                        *
+004860*****************************************************************
+004870 2050-LOOKUP-MASTER.
+004880     MOVE NI-SSNUM TO UM-SSNUM.
+004890     MOVE "N" TO DL1-MASTER-FOUND-SWITCH.
+004900     READ USER-MASTER-FILE
+004910         INVALID KEY
+004920             MOVE "*** NOT ON FILE ***  " TO UM-USERNAME
+004930             MOVE ZERO TO UM-TOTAL
+004940         NOT INVALID KEY
+004950             MOVE "Y" TO DL1-MASTER-FOUND-SWITCH
+004960     END-READ.
+004970 2050-LOOKUP-MASTER-EXIT.
+004980     EXIT.
+004990 2200-WRITE-DETAIL.
+005000     MOVE SPACES TO NUMRPT-RECORD.
+005010     MOVE NI-SSAREA TO DL1-DL-SSAREA.
+005020     MOVE NI-SSGROUP TO DL1-DL-SSGROUP.
+005030     MOVE NI-SSSERIAL TO DL1-DL-SSSERIAL.
+005040     MOVE UM-USERNAME TO DL1-DL-USERNAME.
+005050     MOVE NI-NUM1 TO DL1-DL-NUM1.
+005060     MOVE NI-NUM2 TO DL1-DL-NUM2.
+005070     MOVE DL1-TOTAL TO DL1-DL-TOTAL.
+005080     MOVE DL1-DETAIL-LINE TO NUMRPT-RECORD.
+005090     WRITE NUMRPT-RECORD.
+005100     IF DL1-NUMRPT-STATUS NOT = "00"
+005110         DISPLAY "COBULTUT - NUMRPT WRITE FAILED, STATUS "
+005120             DL1-NUMRPT-STATUS
+005130         MOVE 16 TO RETURN-CODE
+005140         GOBACK
+005150     END-IF.
+005160     ADD DL1-TOTAL TO DL1-GRAND-TOTAL.
+005170     ADD 1 TO DL1-RECORDS-OUT.
+005180 2200-WRITE-DETAIL-EXIT.
+005190     EXIT.
+005200 9000-TERMINATE.
+005210     MOVE SPACES TO NUMRPT-RECORD.
+005220     MOVE DL1-GRAND-TOTAL TO DL1-GT-TOTAL.
+005230     MOVE DL1-GRAND-TOTAL-LINE TO NUMRPT-RECORD.
+005240     WRITE NUMRPT-RECORD.
+005250     IF DL1-NUMRPT-STATUS NOT = "00"
+005260         DISPLAY "COBULTUT - NUMRPT WRITE FAILED, STATUS "
+005270             DL1-NUMRPT-STATUS
+005280         MOVE 16 TO RETURN-CODE
+005290         GOBACK
+005300     END-IF.
+005310     ACCEPT DL1-END-DATE FROM DATE YYYYMMDD.
+005320     ACCEPT DL1-END-TIME FROM TIME.
+005330     MOVE "RUNEND  " TO DL1-RA-TAG.
+005340     MOVE DL1-END-DATE TO DL1-RA-DATE.
+005350     MOVE DL1-END-TIME TO DL1-RA-TIME.
+005360     MOVE DL1-RECORDS-IN TO DL1-RA-RECORDS-IN.
+005370     MOVE DL1-RECORDS-OUT TO DL1-RA-RECORDS-OUT.
+005380     MOVE RETURN-CODE TO DL1-RA-RETURN-CODE.
+005390     MOVE DL1-RUNAUDIT-LINE TO RUNAUDIT-RECORD.
+005400     WRITE RUNAUDIT-RECORD.
+005410     IF DL1-RUNAUDIT-STATUS NOT = "00"
+005420         DISPLAY "COBULTUT - RUNAUDIT WRITE FAILED, STATUS "
+005430             DL1-RUNAUDIT-STATUS
+005440         MOVE 16 TO RETURN-CODE
+005450         GOBACK
+005460     END-IF.
+005470     CLOSE RESTART-FILE.
+005480     OPEN OUTPUT RESTART-FILE.
+005490     CLOSE RESTART-FILE.
+005500     CLOSE NUMIN-FILE NUMRPT-FILE USER-MASTER-FILE RUNAUDIT-FILE
+005510         EXCRPT-FILE OVRAUDIT-FILE.
+005520 9000-TERMINATE-EXIT.
+005530     EXIT.
+005540 9999-EXIT.
+005550     EXIT.
