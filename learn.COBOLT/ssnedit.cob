@@ -0,0 +1,64 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SSNEDIT.
+000030 AUTHOR.        Viktor Larsson.
+000040 INSTALLATION.  PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.  08 AUG 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    SSNEDIT                                                    *
+000100*                                                                *
+000110*    COMMON SOCIAL SECURITY NUMBER EDIT ROUTINE.  CALLED BY      *
+000120*    COBULTUT AND ANY OTHER PROGRAM THAT NEEDS TO VALIDATE AN    *
+000130*    SSNUM BEFORE USING IT TO BUILD A TOTAL OR A MASTER RECORD.  *
+000140*    REJECTS THE NUMBERS THE SOCIAL SECURITY ADMINISTRATION      *
+000150*    NEVER ISSUES -                                              *
+000160*        SSAREA   = 000, 666, OR 900 THRU 999                   *
+000170*        SSGROUP  = 00                                          *
+000180*        SSSERIAL = 0000                                        *
+000190*                                                                *
+000200*    RETURNS LS-RETURN-CODE TO THE CALLER -                      *
+000210*        00  = SSNUM IS VALID                                   *
+000220*        10  = SSAREA IS NOT VALID                              *
+000230*        20  = SSGROUP IS NOT VALID                              *
+000240*        30  = SSSERIAL IS NOT VALID                             *
+000250*                                                                *
+000260*    MODIFICATION HISTORY                                       *
+000270*    DATE       INIT  DESCRIPTION                                *
+000280*    08 AUG2026 VL    ORIGINAL ROUTINE, SO EVERY PROGRAM THAT    *
+000290*                     HANDLES AN SSNUM SHARES ONE EDIT.          *
+000295*    08 AUG2026 VL    SWITCHED THE SSAREA/SSGROUP/SSSERIAL       *
+000296*                     PARAMETERS TO THE SHARED SSNCPY COPYBOOK   *
+000297*                     SO CALLERS PASS ONE SSNUM GROUP.           *
+000298*    08 AUG2026 VL    REMOVED UNUSED WS-DUMMY WORKING-STORAGE    *
+000299*                     FIELD.                                    *
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000350 LINKAGE SECTION.
+000360 01  LS-SSNUM.
+000365     COPY SSNCPY REPLACING LEADING ==DL1-== BY ==LS-==.
+000390 01  LS-RETURN-CODE             PIC 9(02).
+000400 PROCEDURE DIVISION USING LS-SSNUM LS-RETURN-CODE.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-EDIT-SSNUM THRU 1000-EDIT-SSNUM-EXIT.
+000430     GOBACK.
+000440 1000-EDIT-SSNUM.
+000450     MOVE 00 TO LS-RETURN-CODE.
+000460     IF LS-SSAREA = 000 OR LS-SSAREA = 666
+000470             OR (LS-SSAREA >= 900 AND LS-SSAREA <= 999)
+000480         MOVE 10 TO LS-RETURN-CODE
+000490         GO TO 1000-EDIT-SSNUM-EXIT
+000500     END-IF.
+000510     IF LS-SSGROUP = 00
+000520         MOVE 20 TO LS-RETURN-CODE
+000530         GO TO 1000-EDIT-SSNUM-EXIT
+000540     END-IF.
+000550     IF LS-SSSERIAL = 0000
+000560         MOVE 30 TO LS-RETURN-CODE
+000570     END-IF.
+000580 1000-EDIT-SSNUM-EXIT.
+000590     EXIT.
+000600 9999-EXIT.
+000610     EXIT.
