@@ -0,0 +1,226 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SSAMAINT.
+000030 AUTHOR.        Viktor Larsson.
+000040 INSTALLATION.  PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.  08 AUG 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    SSAMAINT                                                   *
+000100*                                                                *
+000110*    PSEUDO-CONVERSATIONAL CICS TRANSACTION (SSAM) THAT LETS AN  *
+000120*    OPERATOR ADD, CHANGE, DELETE OR INQUIRE ON A SINGLE         *
+000130*    USER-MASTER RECORD BY SSNUM THROUGH THE SSAMAPA SCREEN      *
+000140*    (MAPSET SSAMAP, SEE BMS/SSAMAP.BMS).  DRIVES THE SAME       *
+000150*    USER-MASTER-RECORD LAYOUT THE BATCH PROGRAMS (COBULTUT,     *
+000160*    SSABRK) USE, INCLUDING THE SHARED SSNCPY SSNUM BREAKOUT,    *
+000170*    SO ONLINE AND BATCH NEVER DISAGREE ON THE RECORD SHAPE.     *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    08 AUG2026 VL    ORIGINAL ONLINE MAINTENANCE TRANSACTION.   *
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260*****************************************************************
+000270*    SYMBOLIC MAP FOR SSAMAPA (GENERATED FROM BMS/SSAMAP.BMS)    *
+000280*****************************************************************
+000290     COPY SSAMAP.
+000300*****************************************************************
+000310*    USER-MASTER I/O AREA - SAME LAYOUT THE BATCH PROGRAMS USE   *
+000320*****************************************************************
+000330 01  USER-MASTER-RECORD.
+000340     05  UM-SSNUM.
+000350         COPY SSNCPY REPLACING LEADING ==DL1-== BY ==UM-==.
+000360     05  UM-USERNAME             PIC X(30).
+000370     05  UM-TOTAL                PIC 9(05).
+000380*****************************************************************
+000390*    MISCELLANEOUS WORKING STORAGE                               *
+000400*****************************************************************
+000410 01  DL1-RESP                    PIC S9(08) COMP.
+000415 01  DL1-EDIT-RETURN-CODE        PIC 9(02).
+000416     88  DL1-SSNUM-VALID                     VALUE 00.
+000420 01  DL1-COMMAREA-FLAG           PIC X(01) VALUE "X".
+000430 LINKAGE SECTION.
+000440 01  DFHCOMMAREA                 PIC X(01).
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     IF EIBCALEN = 0
+000480         PERFORM 1000-SEND-INITIAL-MAP
+000490             THRU 1000-SEND-INITIAL-MAP-EXIT
+000500     ELSE
+000510         PERFORM 2000-PROCESS-INPUT THRU 2000-PROCESS-INPUT-EXIT
+000520     END-IF.
+000530     EXEC CICS RETURN
+000540         TRANSID("SSAM")
+000550         COMMAREA(DL1-COMMAREA-FLAG)
+000560         LENGTH(1)
+000570     END-EXEC.
+000580     GOBACK.
+000590*****************************************************************
+000600*    1000-SEND-INITIAL-MAP - FIRST ENTRY INTO THE TRANSACTION.   *
+000610*    CLEARS THE SCREEN AND SENDS THE MAP WITH BLANK INPUT        *
+000620*    FIELDS AND NO MESSAGE.                                      *
+000630*****************************************************************
+000640 1000-SEND-INITIAL-MAP.
+000650     MOVE SPACE TO FUNCO SSAREAO SSGROUPO SSSERIALO
+000660         USERNAMEO TOTALO MSGO.
+000670     EXEC CICS SEND MAP("SSAMAPA")
+000680         MAPSET("SSAMAP")
+000690         FROM(SSAMAPO)
+000700         ERASE
+000710     END-EXEC.
+000720 1000-SEND-INITIAL-MAP-EXIT.
+000730     EXIT.
+000740*****************************************************************
+000750*    2000-PROCESS-INPUT - OPERATOR PRESSED ENTER.  RECEIVE THE   *
+000760*    MAP, ECHO THE INPUT FIELDS BACK, DRIVE THE REQUESTED        *
+000770*    FUNCTION, AND REDISPLAY THE SCREEN WITH A RESULT MESSAGE.   *
+000780*****************************************************************
+000790 2000-PROCESS-INPUT.
+000800     EXEC CICS RECEIVE MAP("SSAMAPA")
+000810         MAPSET("SSAMAP")
+000820         INTO(SSAMAPI)
+000830         RESP(DL1-RESP)
+000840     END-EXEC.
+000850     IF DL1-RESP NOT = DFHRESP(NORMAL)
+000860         MOVE "INPUT ERROR - PLEASE RE-ENTER" TO MSGO
+000865         PERFORM 1050-SEND-MAP THRU 1050-SEND-MAP-EXIT
+000870         GO TO 2000-PROCESS-INPUT-EXIT
+000880     END-IF.
+000890     MOVE FUNCI     TO FUNCO.
+000900     MOVE SSAREAI   TO SSAREAO.
+000910     MOVE SSGROUPI  TO SSGROUPO.
+000920     MOVE SSSERIALI TO SSSERIALO.
+000930     MOVE USERNAMEI TO USERNAMEO.
+000940     MOVE SSAREAI   TO UM-SSAREA.
+000960     MOVE SSGROUPI  TO UM-SSGROUP.
+000970     MOVE SSSERIALI TO UM-SSSERIAL.
+000980     EVALUATE FUNCI
+000990         WHEN "A"
+001000             PERFORM 3000-ADD-RECORD THRU 3000-ADD-RECORD-EXIT
+001010         WHEN "C"
+001020             PERFORM 3100-CHANGE-RECORD THRU 3100-CHANGE-RECORD-EXIT
+001030         WHEN "D"
+001040             PERFORM 3200-DELETE-RECORD THRU 3200-DELETE-RECORD-EXIT
+001050         WHEN "I"
+001060             PERFORM 3300-INQUIRE-RECORD THRU 3300-INQUIRE-RECORD-EXIT
+001070         WHEN OTHER
+001080             MOVE "INVALID FUNCTION - USE A, C, D OR I" TO MSGO
+001090     END-EVALUATE.
+001100     PERFORM 1050-SEND-MAP THRU 1050-SEND-MAP-EXIT.
+001110 2000-PROCESS-INPUT-EXIT.
+001120     EXIT.
+001130*****************************************************************
+001140*    1050-SEND-MAP - REDISPLAYS SSAMAPA WITH WHATEVER FUNCI/     *
+001150*    SSAREAO/ETC AND MSGO 2000-PROCESS-INPUT LEFT BEHIND.         *
+001160*****************************************************************
+001170 1050-SEND-MAP.
+001180     EXEC CICS SEND MAP("SSAMAPA")
+001190         MAPSET("SSAMAP")
+001200         FROM(SSAMAPO)
+001210         DATAONLY
+001220     END-EXEC.
+001230 1050-SEND-MAP-EXIT.
+001240     EXIT.
+001250*****************************************************************
+001260*    3000-ADD-RECORD - ADDS A NEW USRMAST ENTRY.  TOTAL ALWAYS   *
+001270*    STARTS AT ZERO; THE BATCH RUN IS WHAT BUILDS IT UP.  RUNS   *
+001275*    THE SAME SSNEDIT CHECK THE BATCH SIDE USES SO THE SCREEN    *
+001277*    CANNOT PUT AN SSA-INVALID SSNUM ON FILE THAT COBULTUT       *
+001278*    WOULD HAVE REJECTED.                                        *
+001280*****************************************************************
+001290 3000-ADD-RECORD.
+001300     MOVE USERNAMEI TO UM-USERNAME.
+001310     MOVE ZERO TO UM-TOTAL.
+001315     CALL "SSNEDIT" USING UM-SSNUM DL1-EDIT-RETURN-CODE.
+001316     IF NOT DL1-SSNUM-VALID
+001317         MOVE "INVALID SSNUM - RECORD NOT ADDED" TO MSGO
+001318         GO TO 3000-ADD-RECORD-EXIT
+001319     END-IF.
+001320     EXEC CICS WRITE
+001330         DATASET("USRMAST")
+001340         FROM(USER-MASTER-RECORD)
+001350         RIDFLD(UM-SSNUM)
+001360         RESP(DL1-RESP)
+001370     END-EXEC.
+001380     IF DL1-RESP = DFHRESP(NORMAL)
+001390         MOVE "RECORD ADDED" TO MSGO
+001400     ELSE
+001410         IF DL1-RESP = DFHRESP(DUPREC)
+001420             MOVE "RECORD ALREADY ON FILE" TO MSGO
+001430         ELSE
+001440             MOVE "ADD FAILED" TO MSGO
+001450         END-IF
+001460     END-IF.
+001470 3000-ADD-RECORD-EXIT.
+001480     EXIT.
+001490*****************************************************************
+001500*    3100-CHANGE-RECORD - CHANGES UM-USERNAME ON AN EXISTING     *
+001510*    USRMAST ENTRY.  TOTAL IS LEFT ALONE -- ONLY THE BATCH RUN    *
+001520*    TOUCHES IT.                                                  *
+001530*****************************************************************
+001540 3100-CHANGE-RECORD.
+001550     EXEC CICS READ
+001560         DATASET("USRMAST")
+001570         INTO(USER-MASTER-RECORD)
+001580         RIDFLD(UM-SSNUM)
+001590         UPDATE
+001600         RESP(DL1-RESP)
+001610     END-EXEC.
+001620     IF DL1-RESP = DFHRESP(NORMAL)
+001630         MOVE USERNAMEI TO UM-USERNAME
+001640         EXEC CICS REWRITE
+001650             DATASET("USRMAST")
+001660             FROM(USER-MASTER-RECORD)
+001670             RESP(DL1-RESP)
+001680         END-EXEC
+001690         IF DL1-RESP = DFHRESP(NORMAL)
+001700             MOVE "RECORD CHANGED" TO MSGO
+001710         ELSE
+001720             MOVE "CHANGE FAILED" TO MSGO
+001730         END-IF
+001740     ELSE
+001750         MOVE "RECORD NOT ON FILE" TO MSGO
+001760     END-IF.
+001770 3100-CHANGE-RECORD-EXIT.
+001780     EXIT.
+001790*****************************************************************
+001800*    3200-DELETE-RECORD - REMOVES A USRMAST ENTRY BY SSNUM.      *
+001810*****************************************************************
+001820 3200-DELETE-RECORD.
+001830     EXEC CICS DELETE
+001840         DATASET("USRMAST")
+001850         RIDFLD(UM-SSNUM)
+001860         RESP(DL1-RESP)
+001870     END-EXEC.
+001880     IF DL1-RESP = DFHRESP(NORMAL)
+001890         MOVE "RECORD DELETED" TO MSGO
+001900     ELSE
+001910         MOVE "RECORD NOT ON FILE" TO MSGO
+001920     END-IF.
+001930 3200-DELETE-RECORD-EXIT.
+001940     EXIT.
+001950*****************************************************************
+001960*    3300-INQUIRE-RECORD - LOOKS UP A USRMAST ENTRY BY SSNUM AND  *
+001970*    DISPLAYS ITS USERNAME AND TOTAL.                             *
+001980*****************************************************************
+001990 3300-INQUIRE-RECORD.
+002000     EXEC CICS READ
+002010         DATASET("USRMAST")
+002020         INTO(USER-MASTER-RECORD)
+002030         RIDFLD(UM-SSNUM)
+002040         RESP(DL1-RESP)
+002050     END-EXEC.
+002060     IF DL1-RESP = DFHRESP(NORMAL)
+002070         MOVE UM-USERNAME TO USERNAMEO
+002080         MOVE UM-TOTAL TO TOTALO
+002090         MOVE "RECORD FOUND" TO MSGO
+002100     ELSE
+002110         MOVE "RECORD NOT ON FILE" TO MSGO
+002120     END-IF.
+002130 3300-INQUIRE-RECORD-EXIT.
+002140     EXIT.
+002150 9999-EXIT.
+002160     EXIT.
