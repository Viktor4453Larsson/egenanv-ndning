@@ -0,0 +1,89 @@
+*****************************************************************
+*                                                               *
+*    SSAMAP                                                    *
+*                                                               *
+*    BMS MAPSET FOR THE USER-MASTER ONLINE MAINTENANCE SCREEN. *
+*    ONE MAP, SSAMAPA, LETS AN OPERATOR ADD, CHANGE, DELETE OR *
+*    INQUIRE ON A SINGLE USRMAST RECORD BY SSNUM.  ASSEMBLE    *
+*    WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE PHYSICAL MAP FOR *
+*    CICS AND THE SSAMAP SYMBOLIC MAP COPYBOOK USED BY         *
+*    SSAMAINT.                                                 *
+*                                                               *
+*    MODIFICATION HISTORY                                      *
+*    DATE       INIT  DESCRIPTION                              *
+*    08 AUG2026 VL    ORIGINAL MAP.                            *
+*    08 AUG2026 VL    RECAST INTO ASSEMBLER COLUMN LAYOUT (NAME*
+*                     IN 1-8, OPERATION FROM 10, CONTINUATION  *
+*                     IN 72) -- THE EARLIER REVISION WRONGLY   *
+*                     CARRIED COBOL-STYLE SEQUENCE NUMBERS IN  *
+*                     COLUMNS 1-6, WHICH WOULD NOT ASSEMBLE.   *
+*    08 AUG2026 VL    MADE TOTAL DISPLAY-ONLY (PROT) -- IT WAS*
+*                     UNPROT/NUM, BUT SSAMAINT NEVER READS    *
+*                     TOTALI AND TOTAL IS BUILT BY THE BATCH  *
+*                     RUN ONLY, NOT BY THE OPERATOR.          *
+*****************************************************************
+SSAMAP   DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+SSAMAPA  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='USER-MASTER MAINTENANCE'
+*
+FUNC     DFHMDF POS=(3,8),                                             X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NUM,FSET),                                X
+               INITIAL=' '
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='FUNC: '
+         DFHMDF POS=(3,11),                                            X
+               LENGTH=31,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='(A=ADD C=CHANGE D=DELETE I=INQ)'
+*
+SSAREA   DFHMDF POS=(5,11),                                            X
+               LENGTH=3,                                               X
+               ATTRB=(UNPROT,NUM,FSET)
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='SSAREA:  '
+SSGROUP  DFHMDF POS=(5,16),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NUM,FSET)
+SSSERIAL DFHMDF POS=(5,20),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NUM,FSET)
+*
+USERNAME DFHMDF POS=(7,11),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='USERNAME:'
+*
+TOTAL    DFHMDF POS=(9,11),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(PROT)
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='TOTAL:   '
+*
+MSG      DFHMDF POS=(22,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
