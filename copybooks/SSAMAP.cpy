@@ -0,0 +1,67 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    SSAMAP.CPY                                                 *
+000040*                                                               *
+000050*    SYMBOLIC MAP FOR THE SSAMAPA SCREEN, AS GENERATED BY THE    *
+000060*    BMS ASSEMBLY OF BMS/SSAMAP.BMS (DFHMSD/DFHMDI/DFHMDF,       *
+000070*    LANG=COBOL).  CHECKED IN HERE SO SSAMAINT COMPILES          *
+000080*    WITHOUT RERUNNING THE MAP ASSEMBLY -- REASSEMBLE AND        *
+000090*    REPLACE THIS MEMBER IF SSAMAP.BMS CHANGES.                  *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    08 AUG2026 VL    ORIGINAL SYMBOLIC MAP.                     *
+000140*****************************************************************
+000150 01  SSAMAPI.
+000160     02  FILLER                  PIC X(12).
+000170     02  FUNCL                   COMP PIC S9(4).
+000180     02  FUNCF                   PIC X.
+000190     02  FILLER REDEFINES FUNCF.
+000200         03  FUNCA               PIC X.
+000210     02  FUNCI                   PIC X(01).
+000220     02  SSAREAL                 COMP PIC S9(4).
+000230     02  SSAREAF                 PIC X.
+000240     02  FILLER REDEFINES SSAREAF.
+000250         03  SSAREAA             PIC X.
+000260     02  SSAREAI                 PIC X(03).
+000270     02  SSGROUPL                COMP PIC S9(4).
+000280     02  SSGROUPF                PIC X.
+000290     02  FILLER REDEFINES SSGROUPF.
+000300         03  SSGROUPA            PIC X.
+000310     02  SSGROUPI                PIC X(02).
+000320     02  SSSERIALL                COMP PIC S9(4).
+000330     02  SSSERIALF                PIC X.
+000340     02  FILLER REDEFINES SSSERIALF.
+000350         03  SSSERIALA            PIC X.
+000360     02  SSSERIALI                PIC X(04).
+000370     02  USERNAMEL               COMP PIC S9(4).
+000380     02  USERNAMEF               PIC X.
+000390     02  FILLER REDEFINES USERNAMEF.
+000400         03  USERNAMEA           PIC X.
+000410     02  USERNAMEI               PIC X(30).
+000420     02  TOTALL                  COMP PIC S9(4).
+000430     02  TOTALF                  PIC X.
+000440     02  FILLER REDEFINES TOTALF.
+000450         03  TOTALA              PIC X.
+000460     02  TOTALI                  PIC X(05).
+000470     02  MSGL                    COMP PIC S9(4).
+000480     02  MSGF                    PIC X.
+000490     02  FILLER REDEFINES MSGF.
+000500         03  MSGA                PIC X.
+000510     02  MSGI                    PIC X(79).
+000520 01  SSAMAPO REDEFINES SSAMAPI.
+000530     02  FILLER                  PIC X(12).
+000540     02  FILLER                  PIC X(03).
+000550     02  FUNCO                   PIC X(01).
+000560     02  FILLER                  PIC X(03).
+000570     02  SSAREAO                 PIC X(03).
+000580     02  FILLER                  PIC X(03).
+000590     02  SSGROUPO                PIC X(02).
+000600     02  FILLER                  PIC X(03).
+000610     02  SSSERIALO               PIC X(04).
+000620     02  FILLER                  PIC X(03).
+000630     02  USERNAMEO               PIC X(30).
+000640     02  FILLER                  PIC X(03).
+000650     02  TOTALO                  PIC X(05).
+000660     02  FILLER                  PIC X(03).
+000670     02  MSGO                    PIC X(79).
