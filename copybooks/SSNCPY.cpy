@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    SSNCPY.CPY                                                 *
+000040*                                                                *
+000050*    SHARED SOCIAL SECURITY NUMBER LAYOUT.  COPY THIS MEMBER     *
+000060*    INTO ANY PROGRAM THAT STORES, CARRIES OR EDITS A SOCIAL     *
+000070*    SECURITY NUMBER SO EVERY PROGRAM SHARES ONE DEFINITION      *
+000080*    OF THE SSAREA / SSGROUP / SSSERIAL BREAKOUT.  CODE THE      *
+000090*    COPY STATEMENT UNDER AN 01-LEVEL GROUP IN THE CALLING       *
+000100*    PROGRAM AND USE REPLACING TO RENAME THE DL1- PREFIX, E.G.   *
+000110*                                                                *
+000120*        01  UM-SSNUM.                                          *
+000130*            COPY SSNCPY REPLACING LEADING ==DL1-== BY ==UM-==.  *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    19 JAN2021 VL    ORIGINAL SSNUM GROUP (INLINE IN COBULTUT)  *
+000180*    08 AUG2026 VL    PULLED OUT OF COBULTUT INTO SHARED COPYBOOK*
+000190*                     SO VALIDATION, MASTER-FILE AND REPORTING   *
+000200*                     PROGRAMS COPY ONE DEFINITION.              *
+000210*****************************************************************
+000220    10  DL1-SSAREA              PIC 9(03).
+000230    10  DL1-SSGROUP             PIC 9(02).
+000240    10  DL1-SSSERIAL            PIC 9(04).
