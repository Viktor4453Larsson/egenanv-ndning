@@ -0,0 +1,59 @@
+//COBULTUT JOB (PAYROLL),'NUM1/NUM2 ADD-UP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=*
+//*********************************************************************
+//*                                                                   *
+//*  COBULTUT - NIGHTLY BATCH RUN OF THE NUM1/NUM2 ADD-UP PROGRAM.    *
+//*                                                                   *
+//*  SCHEDULED TO RUN EACH NIGHT AFTER THE NUMIN EXTRACT IS DROPPED.  *
+//*  RUNAUDIT CARRIES A RUNSTART/RUNEND PAIR WITH START TIME, END     *
+//*  TIME, RECORD COUNTS IN/OUT AND THE PROGRAM RETURN CODE SO A      *
+//*  SILENT ABEND OR A RUN THAT NEVER FINISHED SHOWS UP THE NEXT      *
+//*  MORNING WITHOUT HAVING TO READ THE JOB LOG.                      *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  08 AUG2026 VL    ORIGINAL NIGHTLY JOB.                           *
+//*  08 AUG2026 VL    CORRECTED STEP020'S COND TEST (IT WAS BYPASSING *
+//*                   THE STEP ON FAILURE INSTEAD OF ON SUCCESS) AND  *
+//*                   CHANGED NUMRPT/RESTART/EXCRPT/OVRAUDIT TO       *
+//*                   DISP=(MOD,CATLG,CATLG) SO A RERUN DOES NOT      *
+//*                   ABEND ON ALLOCATION AGAINST A DATASET A PRIOR   *
+//*                   RUN ALREADY CATALOGED.                         *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=COBULTUT
+//STEPLIB  DD   DSN=PAYROLL.COBULTUT.LOADLIB,DISP=SHR
+//NUMIN    DD   DSN=PAYROLL.COBULTUT.NUMIN,DISP=SHR
+//NUMRPT   DD   DSN=PAYROLL.COBULTUT.NUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//USRMAST  DD   DSN=PAYROLL.COBULTUT.USRMAST,DISP=SHR
+//RUNAUDIT DD   DSN=PAYROLL.COBULTUT.RUNAUDIT,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTART  DD   DSN=PAYROLL.COBULTUT.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCRPT   DD   DSN=PAYROLL.COBULTUT.EXCRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OVRAUDIT DD   DSN=PAYROLL.COBULTUT.OVRAUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((0,EQ,STEP010),EVEN)
+//*********************************************************************
+//*  STEP020 ONLY RUNS IF STEP010 DID NOT END RC=0 - COPIES THE        *
+//*  RUN-AUDIT TRAIL TO SYSOUT SO THE FAILURE SHOWS UP WITH THE        *
+//*  JOB OUTPUT INSTEAD OF REQUIRING SOMEONE TO GO LOOK FOR IT.        *
+//*********************************************************************
+//SYSUT1   DD   DSN=PAYROLL.COBULTUT.RUNAUDIT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
